@@ -11,24 +11,62 @@
 001100     05  WS-PRODUCT-ID  PIC 9(5).
 001200     05  WS-DESCRIPTION PIC X(40).
 001300     05  WS-PRICE       PIC 9(5)V99.
+001350     05  WS-PRICE-LIST-CODE PIC X(04).
 001400*
+001405 01  WS-AUDIT-DATA.
+001406     05  WS-TERMID          PIC X(04).
+001407     05  WS-OPID            PIC X(03).
+001408*
+001411 01  WS-LOOKUP-PARMS.
+001412     COPY MYCOPY021.
+001413*
+001415 01  WS-LOOKUP-STATUS       PIC X(01).
+001416     88  WS-LOOKUP-OK               VALUE '0'.
+001417*
+001414 LINKAGE SECTION.
+001420 01  DFHCOMMAREA.
+001430     COPY MYCOPY014.
+001440*
 001500 PROCEDURE DIVISION.
 001600     PERFORM INIT
+001650     PERFORM RECEIVE-COMMAREA
 001700     PERFORM QUERY-PRODUCT
-001900     PERFORM DISPLAY-RESULT
+001800     IF WS-LOOKUP-OK
+001830         PERFORM LOG-PRICE-HISTORY
+001850         PERFORM DISPLAY-RESULT
+001880     ELSE
+001890         PERFORM ERROR-ROUTINE
+001895     END-IF
 002000     PERFORM EXIT-ROUTINE
-002100     EXEC CICS RETURN END-EXEC.
+002050     EXEC CICS RETURN
+002060         COMMAREA(DFHCOMMAREA)
+002070         LENGTH(LENGTH OF DFHCOMMAREA)
+002080     END-EXEC.
 002200*
 002300 INIT.
 002400     MOVE ZEROS TO WS-PRODUCT-ID WS-PRICE.
+002450     MOVE SPACES TO WS-DESCRIPTION WS-PRICE-LIST-CODE.
 002500*
-002600 QUERY-PRODUCT.
-002700     EXEC SQL
-002800         SELECT PRODUCT_ID, DESCRIPTION, PRICE
-002900         INTO :WS-PRODUCT-ID, :WS-DESCRIPTION, :WS-PRICE
-003000         FROM PRODUCTS
-003100         WHERE PRODUCT_ID = 2001
-003200     END-EXEC.
+002550 RECEIVE-COMMAREA.
+002560     IF EIBCALEN = ZERO
+002570         MOVE 2001 TO WS-PRODUCT-ID
+002580     ELSE
+002590         MOVE CA-PRODUCT-ID TO WS-PRODUCT-ID
+002595         MOVE CA-PRICE-LIST-CODE TO WS-PRICE-LIST-CODE
+002600     END-IF.
+002610*
+002620 QUERY-PRODUCT.
+002630     MOVE WS-PRODUCT-ID      TO LS-PRODUCT-ID.
+002635     MOVE WS-PRICE-LIST-CODE TO LS-PRICE-LIST-CODE.
+002640     CALL 'PRDLKUP' USING WS-LOOKUP-PARMS.
+002650     MOVE LS-PRODUCT-ID  TO WS-PRODUCT-ID.
+002660     MOVE LS-DESCRIPTION TO WS-DESCRIPTION.
+002670     MOVE LS-PRICE       TO WS-PRICE.
+002680     IF LS-OK
+002690         MOVE '0' TO WS-LOOKUP-STATUS
+002695     ELSE
+002698         MOVE '1' TO WS-LOOKUP-STATUS
+002699     END-IF.
 003300*
 004100*
 004200 DISPLAY-RESULT.
@@ -36,6 +74,32 @@
 004400         FROM(WS-DESCRIPTION)
 004500         LENGTH(40)
 004600     END-EXEC.
+004610     MOVE WS-DESCRIPTION TO CA-DESCRIPTION.
+004615     MOVE WS-PRICE       TO CA-PRICE.
+004620     MOVE '0'            TO CA-RETURN-CODE.
+004630*
+004640 LOG-PRICE-HISTORY.
+004650     MOVE EIBTRMID TO WS-TERMID.
+004655     MOVE EIBOPID  TO WS-OPID.
+004660     EXEC SQL
+004665         INSERT INTO PRODUCT_PRICE_HIST
+004670             (PRODUCT_ID, PRICE, PRICE_LIST_CODE,
+004672              LOOKUP_TIMESTAMP, TERMINAL_ID, OPERATOR_ID)
+004680         VALUES
+004685             (:WS-PRODUCT-ID, :WS-PRICE, :WS-PRICE-LIST-CODE,
+004687              CURRENT TIMESTAMP, :WS-TERMID, :WS-OPID)
+004695     END-EXEC.
 004700*
+004710 ERROR-ROUTINE.
+004720     MOVE SPACES TO WS-DESCRIPTION.
+004730     MOVE 'PRODUCT NOT FOUND'      TO WS-DESCRIPTION.
+004740     EXEC CICS SEND TEXT
+004750         FROM(WS-DESCRIPTION)
+004760         LENGTH(40)
+004770     END-EXEC.
+004772     MOVE SPACES TO CA-DESCRIPTION.
+004774     MOVE ZERO   TO CA-PRICE.
+004776     MOVE '1'    TO CA-RETURN-CODE.
+004780*
 004800 EXIT-ROUTINE.
-004900     EXEC SQL COMMIT END-EXEC.
\ No newline at end of file
+004900     EXEC SQL COMMIT END-EXEC.
