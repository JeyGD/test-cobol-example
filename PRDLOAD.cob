@@ -0,0 +1,197 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.        PRDLOAD.
+000300 AUTHOR.            J R HENDERSON.
+000400 INSTALLATION.      DATA PROCESSING - PRICING SYSTEMS.
+000500 DATE-WRITTEN.      08/09/2026.
+000600 DATE-COMPILED.
+000700*
+000800*----------------------------------------------------------*
+000900* MODIFICATION HISTORY                                     *
+001000*----------------------------------------------------------*
+001100*  DATE       BY    DESCRIPTION                            *
+001200*  08/09/26   JRH   INITIAL VERSION - NIGHTLY SUPPLIER      *
+001300*                   PRICE-FEED LOAD WITH CHECKPOINT/RESTART.*
+001400*----------------------------------------------------------*
+001500*
+001600*----------------------------------------------------------*
+001700* READS THE SUPPLIER'S FIXED-WIDTH PRICE FEED AND APPLIES   *
+001800* EACH RECORD TO THE PRODUCTS TABLE - UPDATE IF THE PRODUCT *
+001900* ALREADY EXISTS, INSERT IF IT DOES NOT.  A CHECKPOINT       *
+002000* RECORD IS WRITTEN AND THE UNIT OF WORK COMMITTED EVERY     *
+002100* WS-CHECKPOINT-INTERVAL RECORDS.  ON A RESTART RUN (SET BY  *
+002200* THE CTLFILE CONTROL CARD) THE PROGRAM SKIPS PAST THE       *
+002300* RECORDS THE LAST CHECKPOINT SHOWS AS ALREADY COMMITTED     *
+002400* BEFORE RESUMING NEW UPDATES.                               *
+002500*----------------------------------------------------------*
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.   IBM-370.
+002900 OBJECT-COMPUTER.   IBM-370.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT SUPPFILE ASSIGN TO SUPPFILE
+003300         ORGANIZATION IS SEQUENTIAL.
+003400     SELECT CTLFILE  ASSIGN TO CTLFILE
+003500         ORGANIZATION IS SEQUENTIAL.
+003600     SELECT CHKPTFILE ASSIGN TO CHKPTFILE
+003700         ORGANIZATION IS SEQUENTIAL.
+003800*
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  SUPPFILE
+004200     RECORDING MODE IS F.
+004300 01  SUP-RECORD.
+004400     COPY MYCOPY017.
+004500*
+004600 FD  CTLFILE
+004700     RECORDING MODE IS F.
+004800 01  CTL-RECORD.
+004900     COPY MYCOPY019.
+005000*
+005100 FD  CHKPTFILE
+005200     RECORDING MODE IS F.
+005300 01  CKPT-RECORD.
+005400     COPY MYCOPY018.
+005500*
+005600 WORKING-STORAGE SECTION.
+005700     COPY MYCOPY013.
+005750     EXEC SQL INCLUDE SQLCA END-EXEC.
+005800*
+005900 01  WS-CKPT-SWITCHES.
+006000     05  WS-CKPT-EOF-SW     PIC X(01)  VALUE 'N'.
+006100         88  WS-CKPT-EOF                VALUE 'Y'.
+006200*
+006300 01  WS-COUNTERS.
+006400     05  WS-RECORDS-PROCESSED
+006500                            PIC 9(09)  COMP  VALUE ZERO.
+006600     05  WS-SKIP-COUNT      PIC 9(09)  COMP  VALUE ZERO.
+006700     05  WS-SKIP-INDEX      PIC 9(09)  COMP  VALUE ZERO.
+006800     05  WS-CHECK-QUOTIENT  PIC 9(09)  COMP  VALUE ZERO.
+006900     05  WS-CHECK-REMAINDER PIC 9(09)  COMP  VALUE ZERO.
+007000*
+007100 01  WS-CONSTANTS.
+007200     05  WS-CHECKPOINT-INTERVAL
+007300                            PIC 9(09)  COMP  VALUE 100.
+007400*
+007500 PROCEDURE DIVISION.
+007600*
+007700 0000-MAINLINE.
+007800     PERFORM 1000-INITIALIZE
+007900         THRU 1000-INITIALIZE-EXIT.
+008000     PERFORM 2000-PROCESS-RECORD
+008100         THRU 2000-PROCESS-RECORD-EXIT
+008200         UNTIL WS-EOF.
+008300     PERFORM 3000-TERMINATE
+008400         THRU 3000-TERMINATE-EXIT.
+008500     STOP RUN.
+008600*
+008700 1000-INITIALIZE.
+008800     OPEN INPUT SUPPFILE.
+008900     OPEN INPUT CTLFILE.
+009000     READ CTLFILE
+009100         AT END MOVE 'N' TO CTL-RESTART-SW
+009200     END-READ.
+009300     CLOSE CTLFILE.
+009400     IF CTL-IS-RESTART
+009500         PERFORM 1100-LOAD-CHECKPOINT
+009600             THRU 1100-LOAD-CHECKPOINT-EXIT
+009700     ELSE
+009800         MOVE ZERO TO WS-RECORDS-PROCESSED WS-SKIP-COUNT
+009900     END-IF.
+010000     PERFORM 8000-READ-SUPPLIER-RECORD
+010100         THRU 8000-READ-SUPPLIER-RECORD-EXIT.
+010200     PERFORM 1200-SKIP-PROCESSED-RECORD
+010300         THRU 1200-SKIP-PROCESSED-RECORD-EXIT
+010400         VARYING WS-SKIP-INDEX FROM 1 BY 1
+010500         UNTIL WS-SKIP-INDEX > WS-SKIP-COUNT
+010600            OR WS-EOF.
+010700 1000-INITIALIZE-EXIT.
+010800     EXIT.
+010900*
+011000 1100-LOAD-CHECKPOINT.
+011050*    CHKPTFILE ACCUMULATES ONE RECORD PER CHECKPOINT INTERVAL
+011060*    FOR THE LIFE OF THE CATALOGED DATASET (SEE THE MOD
+011070*    DISPOSITION ON THE CHKPTFILE DD) - READ ALL THE WAY THROUGH
+011080*    SO CKPT-RECORD-COUNT/CKPT-LAST-PRODUCT-ID REFLECT THE MOST
+011090*    RECENT CHECKPOINT WRITTEN, NOT JUST THE FIRST ONE.
+011100     OPEN INPUT CHKPTFILE.
+011150     MOVE ZERO TO CKPT-RECORD-COUNT CKPT-LAST-PRODUCT-ID.
+011160     MOVE 'N'  TO WS-CKPT-EOF-SW.
+011170     PERFORM 1150-READ-CHECKPOINT
+011180         THRU 1150-READ-CHECKPOINT-EXIT
+011190         UNTIL WS-CKPT-EOF.
+011600     CLOSE CHKPTFILE.
+011700     MOVE CKPT-RECORD-COUNT TO WS-RECORDS-PROCESSED WS-SKIP-COUNT.
+011800 1100-LOAD-CHECKPOINT-EXIT.
+011900     EXIT.
+011950*
+011960 1150-READ-CHECKPOINT.
+011970     READ CHKPTFILE
+011980         AT END MOVE 'Y' TO WS-CKPT-EOF-SW
+011990     END-READ.
+011995 1150-READ-CHECKPOINT-EXIT.
+011998     EXIT.
+012000*
+012100 1200-SKIP-PROCESSED-RECORD.
+012200     PERFORM 8000-READ-SUPPLIER-RECORD
+012300         THRU 8000-READ-SUPPLIER-RECORD-EXIT.
+012400 1200-SKIP-PROCESSED-RECORD-EXIT.
+012500     EXIT.
+012600*
+012700 2000-PROCESS-RECORD.
+012800     PERFORM 2100-APPLY-RECORD
+012900         THRU 2100-APPLY-RECORD-EXIT.
+013000     ADD 1 TO WS-RECORDS-PROCESSED.
+013100     DIVIDE WS-RECORDS-PROCESSED BY WS-CHECKPOINT-INTERVAL
+013200         GIVING WS-CHECK-QUOTIENT
+013300         REMAINDER WS-CHECK-REMAINDER.
+013400     IF WS-CHECK-REMAINDER = ZERO
+013500         PERFORM 7000-WRITE-CHECKPOINT
+013600             THRU 7000-WRITE-CHECKPOINT-EXIT
+013700     END-IF.
+013800     PERFORM 8000-READ-SUPPLIER-RECORD
+013900         THRU 8000-READ-SUPPLIER-RECORD-EXIT.
+014000 2000-PROCESS-RECORD-EXIT.
+014100     EXIT.
+014200*
+014300 2100-APPLY-RECORD.
+014400     EXEC SQL
+014500         UPDATE PRODUCTS
+014600            SET DESCRIPTION = :SUP-DESCRIPTION,
+014700                PRICE       = :SUP-PRICE
+014800          WHERE PRODUCT_ID  = :SUP-PRODUCT-ID
+014900     END-EXEC.
+015000     IF SQLCODE = 100
+015100         EXEC SQL
+015200             INSERT INTO PRODUCTS
+015300                 (PRODUCT_ID, DESCRIPTION, PRICE)
+015400             VALUES
+015500                 (:SUP-PRODUCT-ID, :SUP-DESCRIPTION, :SUP-PRICE)
+015600         END-EXEC
+015700     END-IF.
+015800 2100-APPLY-RECORD-EXIT.
+015900     EXIT.
+016000*
+016100 3000-TERMINATE.
+016200     EXEC SQL COMMIT END-EXEC.
+016300     CLOSE SUPPFILE.
+016400     DISPLAY 'PRDLOAD - RECORDS PROCESSED: ' WS-RECORDS-PROCESSED.
+016500 3000-TERMINATE-EXIT.
+016600     EXIT.
+016700*
+016800 7000-WRITE-CHECKPOINT.
+016900     EXEC SQL COMMIT END-EXEC.
+017000     MOVE WS-RECORDS-PROCESSED TO CKPT-RECORD-COUNT.
+017100     MOVE SUP-PRODUCT-ID       TO CKPT-LAST-PRODUCT-ID.
+017200     OPEN OUTPUT CHKPTFILE.
+017300     WRITE CKPT-RECORD.
+017400     CLOSE CHKPTFILE.
+017500 7000-WRITE-CHECKPOINT-EXIT.
+017600     EXIT.
+017700*
+017800 8000-READ-SUPPLIER-RECORD.
+017900     READ SUPPFILE
+018000         AT END MOVE 'Y' TO WS-EOF-SW
+018100     END-READ.
+018200 8000-READ-SUPPLIER-RECORD-EXIT.
+018300     EXIT.
