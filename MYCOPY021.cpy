@@ -0,0 +1,20 @@
+000100*
+000200*    CALLING PARAMETER LAYOUT FOR THE PRDLKUP LINKABLE PRICE
+000300*    LOOKUP SUBROUTINE.  CALLERS SET LS-PRODUCT-ID AND CALL;
+000400*    PRDLKUP RETURNS LS-DESCRIPTION, LS-PRICE AND
+000500*    LS-RETURN-CODE.  CALLERS MAY OPTIONALLY SET
+000550*    LS-PRICE-LIST-CODE TO SELECT A WHOLESALE/RETAIL/PROMOTIONAL
+000560*    PRICE FROM PRODUCT_PRICE_LIST; SPACES (THE DEFAULT) RETURNS
+000570*    THE STANDARD PRICE CARRIED ON THE PRODUCTS ROW ITSELF.
+000600*
+000700 05  LS-PRODUCT-ID          PIC 9(05).
+000800 05  LS-DESCRIPTION         PIC X(40).
+000900 05  LS-PRICE               PIC 9(05)V99.
+000950 05  LS-PRICE-LIST-CODE     PIC X(04).
+000960     88  LS-PRICE-LIST-DEFAULT     VALUE SPACES.
+000970     88  LS-PRICE-LIST-WHOLESALE   VALUE 'WHSL'.
+000980     88  LS-PRICE-LIST-RETAIL      VALUE 'RTL '.
+000990     88  LS-PRICE-LIST-PROMO       VALUE 'PROM'.
+001000 05  LS-RETURN-CODE         PIC X(01).
+001100     88  LS-OK                      VALUE '0'.
+001200     88  LS-NOTFOUND                VALUE '1'.
