@@ -0,0 +1,216 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PRDBRWS.
+000300*
+000400*    PSEUDO-CONVERSATIONAL BROWSE TRANSACTION OVER PRODUCTS BY
+000500*    DESCRIPTION.  THE OPERATOR KEYS A PARTIAL DESCRIPTION AND
+000600*    A FORWARD/BACKWARD KEY; EACH TASK FETCHES ONE PAGE OF
+000700*    MATCHES AND SAVES ITS POSITION (FIRST/LAST PRODUCT_ID ON
+000800*    THE PAGE) IN COMMAREA SO THE NEXT TASK CAN PAGE ON FROM
+000900*    THERE - THE CICS CURSOR ITSELF DOES NOT SURVIVE BETWEEN
+001000*    PSEUDO-CONVERSATIONAL TASKS.
+001100*
+001200 ENVIRONMENT DIVISION.
+001300 DATA DIVISION.
+001400 WORKING-STORAGE SECTION.
+001500     COPY MYCOPY013.
+001600     EXEC SQL INCLUDE SQLCA END-EXEC.
+001700*
+001800 01  WS-PRODUCT-ROW.
+001900     COPY MYCOPY015.
+002000*
+002100 01  WS-FILTER              PIC X(40).
+002200 01  WS-ROW-INDEX           PIC 9(02)  COMP.
+002210 01  WS-SOURCE-INDEX        PIC 9(02)  COMP.
+002220 01  WS-TARGET-INDEX        PIC 9(02)  COMP.
+002230 01  WS-SHIFT-AMOUNT        PIC 9(02)  COMP.
+002240 01  WS-PAGE-INDEX          PIC 9(02)  COMP.
+002250*
+002260 01  WS-FILTER-INPUT        PIC X(40).
+002270 01  WS-FILTER-LENGTH       PIC S9(4)  COMP  VALUE 40.
+002280*
+002290 01  WS-PAGE-TEXT.
+002295     05  WS-PAGE-LINE  OCCURS 10 TIMES.
+002296         10  WS-PL-PRODUCT-ID   PIC 9(05).
+002297         10  FILLER             PIC X(01)  VALUE SPACE.
+002298         10  WS-PL-DESCRIPTION  PIC X(40).
+002299         10  FILLER             PIC X(01)  VALUE SPACE.
+002300         10  WS-PL-PRICE        PIC 9(05)V99.
+002301         10  FILLER             PIC X(01)  VALUE SPACE.
+002302 01  WS-PAGE-TEXT-LENGTH    PIC S9(4)  COMP  VALUE 550.
+002310*
+002400 LINKAGE SECTION.
+002500 01  DFHCOMMAREA.
+002600     COPY MYCOPY016.
+002700*
+002800 PROCEDURE DIVISION.
+002900     PERFORM INIT
+003000     PERFORM RECEIVE-COMMAREA
+003100     IF CA-DIR-BACKWARD
+003200         PERFORM BROWSE-BACKWARD
+003300     ELSE
+003400         PERFORM BROWSE-FORWARD
+003500     END-IF
+003550     PERFORM SEND-BROWSE-PAGE
+003600     PERFORM EXIT-ROUTINE
+003650     EXEC CICS RETURN
+003660         TRANSID('PBRW')
+003670         COMMAREA(DFHCOMMAREA)
+003680         LENGTH(LENGTH OF DFHCOMMAREA)
+003690     END-EXEC.
+003800*
+003900 INIT.
+004000     MOVE ZERO   TO WS-ROW-INDEX.
+004100     MOVE SPACES TO WS-FILTER.
+004200     MOVE 'N'    TO WS-EOF-SW.
+004300*
+004400 RECEIVE-COMMAREA.
+004500     IF EIBCALEN = ZERO
+004550         PERFORM RECEIVE-FILTER-MASK
+004600         MOVE 'F'    TO CA-DIRECTION
+004800         MOVE ZEROS  TO CA-FIRST-ID-ON-PAGE CA-LAST-ID-ON-PAGE
+004850     ELSE
+004860*        EIBAID = '8' IS THE STANDARD DFHPF8 AID VALUE (THE
+004870*        BACKWARD-PAGE KEY); ANY OTHER KEY PAGES FORWARD.
+004880         IF EIBAID = '8'
+004890             MOVE 'B' TO CA-DIRECTION
+004895         ELSE
+004897             MOVE 'F' TO CA-DIRECTION
+004898         END-IF
+004900     END-IF.
+005000     MOVE CA-DESC-FILTER TO WS-FILTER.
+005100     MOVE ZERO           TO CA-ROW-COUNT.
+005150*
+005160 RECEIVE-FILTER-MASK.
+005170     MOVE SPACES TO WS-FILTER-INPUT.
+005180     EXEC CICS RECEIVE
+005190         INTO(WS-FILTER-INPUT)
+005195         LENGTH(WS-FILTER-LENGTH)
+005198     END-EXEC.
+005199     IF WS-FILTER-INPUT = SPACES
+005210         MOVE '%' TO CA-DESC-FILTER
+005220     ELSE
+005230         MOVE WS-FILTER-INPUT TO CA-DESC-FILTER
+005240     END-IF.
+005250*
+005300 BROWSE-FORWARD.
+005400     EXEC SQL
+005500         DECLARE BRWFCUR CURSOR FOR
+005600         SELECT PRODUCT_ID, DESCRIPTION, PRICE
+005700         FROM PRODUCTS
+005800         WHERE DESCRIPTION LIKE :WS-FILTER
+005900           AND PRODUCT_ID > :CA-LAST-ID-ON-PAGE
+006000         ORDER BY PRODUCT_ID
+006100     END-EXEC.
+006200     EXEC SQL OPEN BRWFCUR END-EXEC.
+006300     PERFORM FETCH-FORWARD-ROW
+006400         THRU FETCH-FORWARD-ROW-EXIT
+006500         UNTIL WS-EOF OR WS-ROW-INDEX = 10.
+006600     EXEC SQL CLOSE BRWFCUR END-EXEC.
+006700     MOVE WS-ROW-INDEX TO CA-ROW-COUNT.
+006800*
+006900 FETCH-FORWARD-ROW.
+007000     EXEC SQL
+007100         FETCH BRWFCUR
+007200         INTO :DL-PRODUCT-ID, :DL-DESCRIPTION, :DL-PRICE
+007300     END-EXEC.
+007400     IF SQLCODE = 100
+007500         MOVE 'Y' TO WS-EOF-SW
+007600     ELSE
+007700         ADD 1 TO WS-ROW-INDEX
+007800         MOVE DL-PRODUCT-ID  TO CA-BR-PRODUCT-ID (WS-ROW-INDEX)
+007900         MOVE DL-DESCRIPTION TO CA-BR-DESCRIPTION (WS-ROW-INDEX)
+008000         MOVE DL-PRICE       TO CA-BR-PRICE (WS-ROW-INDEX)
+008100         MOVE DL-PRODUCT-ID  TO CA-LAST-ID-ON-PAGE
+008200         IF WS-ROW-INDEX = 1
+008300             MOVE DL-PRODUCT-ID TO CA-FIRST-ID-ON-PAGE
+008400         END-IF
+008500     END-IF.
+008600 FETCH-FORWARD-ROW-EXIT.
+008700     EXIT.
+008800*
+008900 BROWSE-BACKWARD.
+009000     EXEC SQL
+009100         DECLARE BRWBCUR CURSOR FOR
+009200         SELECT PRODUCT_ID, DESCRIPTION, PRICE
+009300         FROM PRODUCTS
+009400         WHERE DESCRIPTION LIKE :WS-FILTER
+009500           AND PRODUCT_ID < :CA-FIRST-ID-ON-PAGE
+009600         ORDER BY PRODUCT_ID DESC
+009700     END-EXEC.
+009800     EXEC SQL OPEN BRWBCUR END-EXEC.
+009900     MOVE 11 TO WS-ROW-INDEX.
+010000     PERFORM FETCH-BACKWARD-ROW
+010100         THRU FETCH-BACKWARD-ROW-EXIT
+010200         UNTIL WS-EOF OR WS-ROW-INDEX = 1.
+010250     EXEC SQL CLOSE BRWBCUR END-EXEC.
+010260*
+010270*    ROWS LAND AT THE BOTTOM OF THE ARRAY (POSITIONS
+010280*    WS-ROW-INDEX THRU 10) WHEN A PARTIAL PAGE IS FETCHED NEAR
+010290*    THE START OF THE CATALOG - SLIDE THEM DOWN SO THE PAGE
+010300*    ALWAYS STARTS AT POSITION 1.
+010310     COMPUTE CA-ROW-COUNT = 11 - WS-ROW-INDEX.
+010320     IF WS-ROW-INDEX > 1
+010330         COMPUTE WS-SHIFT-AMOUNT = WS-ROW-INDEX - 1
+010340         PERFORM COMPACT-BACKWARD-ROW
+010350             THRU COMPACT-BACKWARD-ROW-EXIT
+010360             VARYING WS-SOURCE-INDEX FROM WS-ROW-INDEX BY 1
+010370             UNTIL WS-SOURCE-INDEX > 10
+010380     END-IF.
+010390     IF CA-ROW-COUNT > ZERO
+010400         MOVE CA-BR-PRODUCT-ID (1) TO CA-FIRST-ID-ON-PAGE
+010410         MOVE CA-BR-PRODUCT-ID (CA-ROW-COUNT)
+010420             TO CA-LAST-ID-ON-PAGE
+010430     END-IF.
+010440*
+010450 COMPACT-BACKWARD-ROW.
+010460     COMPUTE WS-TARGET-INDEX = WS-SOURCE-INDEX - WS-SHIFT-AMOUNT.
+010470     MOVE CA-BR-PRODUCT-ID (WS-SOURCE-INDEX)
+010480         TO CA-BR-PRODUCT-ID (WS-TARGET-INDEX).
+010490     MOVE CA-BR-DESCRIPTION (WS-SOURCE-INDEX)
+010500         TO CA-BR-DESCRIPTION (WS-TARGET-INDEX).
+010510     MOVE CA-BR-PRICE (WS-SOURCE-INDEX)
+010520         TO CA-BR-PRICE (WS-TARGET-INDEX).
+010530 COMPACT-BACKWARD-ROW-EXIT.
+010540     EXIT.
+010550*
+010560 FETCH-BACKWARD-ROW.
+010600     EXEC SQL
+010700         FETCH BRWBCUR
+010800         INTO :DL-PRODUCT-ID, :DL-DESCRIPTION, :DL-PRICE
+010900     END-EXEC.
+011000     IF SQLCODE = 100
+011100         MOVE 'Y' TO WS-EOF-SW
+011200     ELSE
+011300         SUBTRACT 1 FROM WS-ROW-INDEX
+011400         MOVE DL-PRODUCT-ID  TO CA-BR-PRODUCT-ID (WS-ROW-INDEX)
+011500         MOVE DL-DESCRIPTION TO CA-BR-DESCRIPTION (WS-ROW-INDEX)
+011600         MOVE DL-PRICE       TO CA-BR-PRICE (WS-ROW-INDEX)
+011700     END-IF.
+011800 FETCH-BACKWARD-ROW-EXIT.
+011900     EXIT.
+012000*
+012010 SEND-BROWSE-PAGE.
+012020     MOVE SPACES TO WS-PAGE-TEXT.
+012030     IF CA-ROW-COUNT > ZERO
+012040         PERFORM BUILD-PAGE-LINE
+012050             THRU BUILD-PAGE-LINE-EXIT
+012060             VARYING WS-PAGE-INDEX FROM 1 BY 1
+012070             UNTIL WS-PAGE-INDEX > CA-ROW-COUNT
+012080     END-IF.
+012090     EXEC CICS SEND TEXT
+012100         FROM(WS-PAGE-TEXT)
+012110         LENGTH(WS-PAGE-TEXT-LENGTH)
+012120     END-EXEC.
+012130*
+012140 BUILD-PAGE-LINE.
+012150     MOVE CA-BR-PRODUCT-ID (WS-PAGE-INDEX)
+012160         TO WS-PL-PRODUCT-ID (WS-PAGE-INDEX).
+012170     MOVE CA-BR-DESCRIPTION (WS-PAGE-INDEX)
+012180         TO WS-PL-DESCRIPTION (WS-PAGE-INDEX).
+012190     MOVE CA-BR-PRICE (WS-PAGE-INDEX)
+012200         TO WS-PL-PRICE (WS-PAGE-INDEX).
+012210 BUILD-PAGE-LINE-EXIT.
+012220     EXIT.
+012230*
+012300 EXIT-ROUTINE.
+012400     EXEC SQL COMMIT END-EXEC.
