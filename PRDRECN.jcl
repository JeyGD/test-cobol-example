@@ -0,0 +1,19 @@
+//PRDRECN  JOB  (ACCTNO),'PRICE RECONCILIATION',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* RECONCILES THE PRODUCTS TABLE AGAINST THE LEGACY PRICE       *
+//* MASTER EXTRACT AND PRODUCES A DISCREPANCY REPORT.            *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=PROD.DB2.RUNLIB.LOAD,DISP=SHR
+//         DD   DSN=PROD.APPL.LOADLIB,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(PRDRECN) PLAN(PRDRECN) LIB('PROD.APPL.LOADLIB')
+  END
+/*
+//LEGFILE  DD   DSN=PROD.LEGACY.PRICEMSTR,DISP=SHR
+//PRTFILE  DD   SYSOUT=*,
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=1330)
+//*
