@@ -0,0 +1,8 @@
+000100*
+000200*    SUPPLIER PRICE-FEED FIXED-WIDTH RECORD LAYOUT.  ONE
+000300*    RECORD PER PRODUCT ON THE NIGHTLY SUPPLIER EXTRACT.
+000400*
+000500 05  SUP-PRODUCT-ID         PIC 9(05).
+000600 05  SUP-DESCRIPTION        PIC X(40).
+000700 05  SUP-PRICE              PIC 9(05)V99.
+000800 05  FILLER                 PIC X(13).
