@@ -0,0 +1,26 @@
+//PRDLOAD  JOB  (ACCTNO),'SUPPLIER PRICE LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* NIGHTLY SUPPLIER PRICE-FEED LOAD - RUNS PRDLOAD AGAINST THE  *
+//* PRODUCTS TABLE.  CHKPTDD/CTLDD DRIVE CHECKPOINT/RESTART.     *
+//* FOR A RESTART RUN, CHANGE CTLDD's IN-STREAM CARD TO 'Y' AND  *
+//* RESUBMIT - THE PROGRAM PICKS UP AFTER THE LAST CHECKPOINT.   *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=PROD.DB2.RUNLIB.LOAD,DISP=SHR
+//         DD   DSN=PROD.APPL.LOADLIB,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(PRDLOAD) PLAN(PRDLOAD) LIB('PROD.APPL.LOADLIB')
+  END
+/*
+//SUPPFILE DD   DSN=PROD.SUPPLIER.PRICEFD,DISP=SHR
+//CTLFILE  DD   *
+N
+/*
+//CHKPTFILE DD  DSN=PROD.APPL.PRDLOAD.CHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=14,BLKSIZE=0)
+//*
