@@ -0,0 +1,63 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PRDLKUP.
+000300*
+000400*    LINKABLE PRICE LOOKUP SUBROUTINE.  FACTORS OUT THE
+000500*    SELECT/RETURN LOGIC MMMMMMM'S QUERY-PRODUCT HAS ALWAYS
+000600*    USED SO OTHER CALLERS (ONLINE TRANSACTIONS, OR A CICS
+000700*    WEB SERVICE / MQ WRAPPER FRONTING THE E-COMMERCE SITE)
+000800*    CAN GET THE SAME PRODUCT LOOKUP WITHOUT DUPLICATING THE
+000900*    SQL OR MAINTAINING A SEPARATE PRICE FEED.  OPTIONALLY RETURNS
+000950*    A WHOLESALE/RETAIL/PROMOTIONAL PRICE FROM PRODUCT_PRICE_LIST
+000960*    INSTEAD OF THE PRODUCTS TABLE'S STANDARD PRICE -- SEE
+000970*    MYCOPY021 FOR LS-PRICE-LIST-CODE.
+001000*
+001100 ENVIRONMENT DIVISION.
+001200 DATA DIVISION.
+001300 WORKING-STORAGE SECTION.
+001400     EXEC SQL INCLUDE SQLCA END-EXEC.
+001500*
+001600 LINKAGE SECTION.
+001700 01  LS-LOOKUP-PARMS.
+001800     COPY MYCOPY021.
+001900*
+002000 PROCEDURE DIVISION USING LS-LOOKUP-PARMS.
+002100     PERFORM LOOKUP-PRODUCT.
+002200     GOBACK.
+002300*
+002400 LOOKUP-PRODUCT.
+002500     EXEC SQL
+002600         SELECT PRODUCT_ID, DESCRIPTION, PRICE
+002700         INTO :LS-PRODUCT-ID, :LS-DESCRIPTION, :LS-PRICE
+002800         FROM PRODUCTS
+002900         WHERE PRODUCT_ID = :LS-PRODUCT-ID
+003000     END-EXEC.
+003100     IF SQLCODE = ZERO
+003200         MOVE '0' TO LS-RETURN-CODE
+003210         IF NOT LS-PRICE-LIST-DEFAULT
+003220             PERFORM LOOKUP-PRICE-LIST-PRICE
+003230         END-IF
+003300     ELSE
+003400         MOVE '1' TO LS-RETURN-CODE
+003500     END-IF.
+003600*
+003700 LOOKUP-PRICE-LIST-PRICE.
+003800*    OVERRIDES THE STANDARD PRODUCTS PRICE WITH THE MOST RECENT
+003900*    EFFECTIVE PRICE FOR THE REQUESTED PRICE LIST.  IF NO ROW
+004000*    EXISTS FOR THIS PRODUCT/PRICE LIST, LS-PRICE IS LEFT AS THE
+004100*    STANDARD PRODUCTS PRICE ALREADY SELECTED ABOVE; ANY OTHER
+004150*    SQLCODE MEANS THE OVERRIDE COULD NOT BE RETRIEVED, WHICH THE
+004160*    CALLER MUST SEE REFLECTED IN LS-RETURN-CODE RATHER THAN A
+004170*    SILENTLY UNCHANGED PRICE.
+004200     EXEC SQL
+004300         SELECT PRICE
+004400         INTO :LS-PRICE
+004500         FROM PRODUCT_PRICE_LIST
+004600         WHERE PRODUCT_ID     = :LS-PRODUCT-ID
+004700           AND PRICE_LIST_CODE = :LS-PRICE-LIST-CODE
+004800           AND EFFECTIVE_DATE <= CURRENT DATE
+004900         ORDER BY EFFECTIVE_DATE DESC
+005000         FETCH FIRST 1 ROW ONLY
+005100     END-EXEC.
+005200     IF SQLCODE NOT = ZERO AND SQLCODE NOT = 100
+005300         MOVE '1' TO LS-RETURN-CODE
+005400     END-IF.
