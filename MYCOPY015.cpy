@@ -0,0 +1,8 @@
+000100*
+000200*    HOST-VARIABLE LAYOUT FOR A SINGLE PRODUCTS ROW.  SHARED
+000300*    BY THE BATCH PROGRAMS THAT READ THE PRODUCTS TABLE ONE
+000400*    ROW AT A TIME VIA CURSOR FETCH.
+000500*
+000600 05  DL-PRODUCT-ID          PIC 9(05).
+000700 05  DL-DESCRIPTION         PIC X(40).
+000800 05  DL-PRICE               PIC 9(05)V99.
