@@ -0,0 +1,8 @@
+000100*
+000200*    INSTALLATION STANDARD WORKING-STORAGE COPYBOOK
+000300*    COMMON END-OF-FILE SWITCH USED ACROSS ONLINE AND BATCH
+000400*    PRICING PROGRAMS.
+000500*
+000600 01  WS-SWITCHES.
+000700     05  WS-EOF-SW          PIC X(01)  VALUE 'N'.
+000800         88  WS-EOF                     VALUE 'Y'.
