@@ -0,0 +1,9 @@
+000100*
+000200*    LEGACY PRICE MASTER EXTRACT FIXED-WIDTH RECORD LAYOUT.
+000300*    ONE RECORD PER PRODUCT, SORTED ASCENDING BY PRODUCT_ID,
+000400*    SUPPLIED BY THE OLD SYSTEM ALONGSIDE THE PRODUCTS TABLE.
+000500*
+000600 05  LEG-PRODUCT-ID         PIC 9(05).
+000700 05  LEG-DESCRIPTION        PIC X(40).
+000800 05  LEG-PRICE              PIC 9(05)V99.
+000900 05  FILLER                 PIC X(13).
