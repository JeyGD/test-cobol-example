@@ -0,0 +1,7 @@
+000100*
+000200*    CHECKPOINT RECORD LAYOUT SHARED BY THE RESTARTABLE BATCH
+000300*    LOAD/RECONCILIATION JOBS.  HOLDS HOW MANY INPUT RECORDS
+000400*    HAVE BEEN COMMITTED SO A RESTART CAN SKIP PAST THEM.
+000500*
+000600 05  CKPT-RECORD-COUNT      PIC 9(09).
+000700 05  CKPT-LAST-PRODUCT-ID   PIC 9(05).
