@@ -0,0 +1,138 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PRDUPDT.
+000300*
+000400*    COMPANION MAINTENANCE TRANSACTION TO MMMMMMM.  READS THE
+000500*    CURRENT PRODUCTS ROW THE SAME WAY MMMMMMM DOES, THEN LETS
+000600*    AN OPERATOR KEY IN A NEW DESCRIPTION/PRICE VIA COMMAREA
+000700*    AND APPLIES A GUARDED UPDATE THAT CHECKS THE ROW WAS NOT
+000800*    CHANGED SINCE THE READ.
+000900*
+001000 ENVIRONMENT DIVISION.
+001100 DATA DIVISION.
+001200 WORKING-STORAGE SECTION.
+001300     COPY MYCOPY013.
+001400     EXEC SQL INCLUDE SQLCA END-EXEC.
+001500*
+001600 01  WS-DATA.
+001700     05  WS-PRODUCT-ID  PIC 9(5).
+001800     05  WS-DESCRIPTION PIC X(40).
+001900     05  WS-PRICE       PIC 9(5)V99.
+002000*
+002010 01  WS-LOOKUP-PARMS.
+002020     COPY MYCOPY021.
+002030*
+002040 01  WS-PROMPT-LINE.
+002050     05  WS-PL-DESCRIPTION  PIC X(40).
+002060     05  WS-PL-PRICE        PIC 9(05)V99.
+002070*
+002080 01  WS-INPUT-LINE.
+002090     05  WS-IN-DESCRIPTION  PIC X(40).
+002100     05  WS-IN-PRICE        PIC 9(05)V99.
+002110*
+002120 01  WS-IO-LENGTH           PIC S9(4) COMP VALUE 47.
+002130*
+002131 01  WS-PRODID-INPUT        PIC 9(05).
+002132 01  WS-PRODID-LENGTH       PIC S9(4) COMP VALUE 5.
+002133*
+002134 01  WS-NOT-FOUND-MSG       PIC X(40)  VALUE
+002135     'PRODUCT NOT FOUND'.
+002136*
+002140 LINKAGE SECTION.
+002200 01  DFHCOMMAREA.
+002300     COPY MYCOPY014.
+002400*
+002500 PROCEDURE DIVISION.
+002600     PERFORM INIT
+002700     PERFORM RECEIVE-COMMAREA
+002900     PERFORM READ-PRODUCT
+002905     IF CA-OK
+002910         PERFORM DISPLAY-CURRENT-ROW
+002920         PERFORM RECEIVE-NEW-VALUES
+002930         PERFORM UPDATE-PRODUCT
+002940     ELSE
+002950         PERFORM SEND-NOT-FOUND
+002960     END-IF
+003500     PERFORM EXIT-ROUTINE
+003550     EXEC CICS RETURN
+003560         COMMAREA(DFHCOMMAREA)
+003570         LENGTH(LENGTH OF DFHCOMMAREA)
+003580     END-EXEC.
+003700*
+003800 INIT.
+003900     MOVE ZEROS TO WS-PRODUCT-ID WS-PRICE.
+004000     MOVE SPACES TO WS-DESCRIPTION.
+004100*
+004200 RECEIVE-COMMAREA.
+004300     IF EIBCALEN = ZERO
+004350         PERFORM RECEIVE-PRODUCT-ID
+004450         MOVE WS-PRODUCT-ID TO CA-PRODUCT-ID
+004500     ELSE
+004600         MOVE CA-PRODUCT-ID TO WS-PRODUCT-ID
+004700     END-IF.
+004800*
+004810 RECEIVE-PRODUCT-ID.
+004820     MOVE ZERO TO WS-PRODID-INPUT.
+004830     EXEC CICS RECEIVE
+004840         INTO(WS-PRODID-INPUT)
+004850         LENGTH(WS-PRODID-LENGTH)
+004860     END-EXEC.
+004870     MOVE WS-PRODID-INPUT TO WS-PRODUCT-ID.
+004880*
+004900 READ-PRODUCT.
+004910     MOVE WS-PRODUCT-ID TO LS-PRODUCT-ID.
+004915     MOVE SPACES        TO LS-PRICE-LIST-CODE.
+004920     CALL 'PRDLKUP' USING WS-LOOKUP-PARMS.
+004930     IF LS-OK
+005700         MOVE '0'            TO CA-RETURN-CODE
+005710         MOVE LS-DESCRIPTION TO CA-DESCRIPTION
+005800         MOVE LS-DESCRIPTION TO CA-OLD-DESCRIPTION
+006000         MOVE LS-PRICE       TO CA-PRICE
+006100         MOVE LS-PRICE       TO CA-OLD-PRICE
+006200     ELSE
+006300         MOVE '1'            TO CA-RETURN-CODE
+006400     END-IF.
+006500*
+006510 DISPLAY-CURRENT-ROW.
+006520     MOVE CA-DESCRIPTION TO WS-PL-DESCRIPTION.
+006530     MOVE CA-PRICE       TO WS-PL-PRICE.
+006540     EXEC CICS SEND TEXT
+006550         FROM(WS-PROMPT-LINE)
+006560         LENGTH(WS-IO-LENGTH)
+006570     END-EXEC.
+006580*
+006590 RECEIVE-NEW-VALUES.
+006600     MOVE SPACES TO WS-INPUT-LINE.
+006610     EXEC CICS RECEIVE
+006620         INTO(WS-INPUT-LINE)
+006630         LENGTH(WS-IO-LENGTH)
+006640     END-EXEC.
+006650     MOVE WS-IN-DESCRIPTION TO CA-DESCRIPTION.
+006660     MOVE WS-IN-PRICE       TO CA-PRICE.
+006680*
+006690 UPDATE-PRODUCT.
+006700     EXEC SQL
+006800         UPDATE PRODUCTS
+006900            SET DESCRIPTION = :CA-DESCRIPTION,
+007000                PRICE       = :CA-PRICE
+007100          WHERE PRODUCT_ID  = :CA-PRODUCT-ID
+007200            AND DESCRIPTION = :CA-OLD-DESCRIPTION
+007300            AND PRICE       = :CA-OLD-PRICE
+007400     END-EXEC.
+007500     IF SQLCODE NOT = ZERO
+007600         MOVE '1' TO CA-RETURN-CODE
+007700     ELSE
+007800         IF SQLERRD (3) = ZERO
+007900             MOVE '2' TO CA-RETURN-CODE
+008000         ELSE
+008100             MOVE '0' TO CA-RETURN-CODE
+008200         END-IF
+008300     END-IF.
+008400*
+008410 SEND-NOT-FOUND.
+008420     EXEC CICS SEND TEXT
+008430         FROM(WS-NOT-FOUND-MSG)
+008440         LENGTH(40)
+008450     END-EXEC.
+008460*
+008500 EXIT-ROUTINE.
+008600     EXEC SQL COMMIT END-EXEC.
