@@ -0,0 +1,219 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.        PRDRECN.
+000300 AUTHOR.            J R HENDERSON.
+000400 INSTALLATION.      DATA PROCESSING - PRICING SYSTEMS.
+000500 DATE-WRITTEN.      08/09/2026.
+000600 DATE-COMPILED.
+000700*
+000800*----------------------------------------------------------*
+000900* MODIFICATION HISTORY                                     *
+001000*----------------------------------------------------------*
+001100*  DATE       BY    DESCRIPTION                            *
+001200*  08/09/26   JRH   INITIAL VERSION - RECONCILE PRODUCTS    *
+001300*                   TABLE AGAINST THE LEGACY PRICE MASTER   *
+001400*                   EXTRACT.                                *
+001500*----------------------------------------------------------*
+001600*
+001700*----------------------------------------------------------*
+001800* MATCH-MERGES THE PRODUCTS TABLE (VIA CURSOR, PRODUCT_ID    *
+001900* ORDER) AGAINST THE LEGACY PRICE MASTER EXTRACT (ALREADY    *
+002000* SORTED ASCENDING BY PRODUCT_ID) AND WRITES A DISCREPANCY   *
+002100* REPORT FLAGGING PRODUCTS PRESENT IN ONLY ONE SOURCE AND     *
+002200* PRODUCTS WHERE DESCRIPTION OR PRICE DIFFER.                *
+002300*----------------------------------------------------------*
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.   IBM-370.
+002700 OBJECT-COMPUTER.   IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT LEGFILE  ASSIGN TO LEGFILE
+003100         ORGANIZATION IS SEQUENTIAL.
+003200     SELECT PRTFILE  ASSIGN TO PRTFILE
+003300         ORGANIZATION IS SEQUENTIAL.
+003400*
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  LEGFILE
+003800     RECORDING MODE IS F.
+003900 01  LEG-RECORD.
+004000     COPY MYCOPY020.
+004100*
+004200 FD  PRTFILE
+004300     RECORDING MODE IS F.
+004400 01  PRT-RECORD             PIC X(133).
+004500*
+004600 WORKING-STORAGE SECTION.
+004700     EXEC SQL INCLUDE SQLCA END-EXEC.
+004800*
+004900 01  WS-PRODUCT-ROW.
+005000     COPY MYCOPY015.
+005100*
+005200 01  WS-SWITCHES.
+005300     05  WS-DB-EOF-SW       PIC X(01)  VALUE 'N'.
+005400         88  WS-DB-EOF                  VALUE 'Y'.
+005500     05  WS-LEG-EOF-SW      PIC X(01)  VALUE 'N'.
+005600         88  WS-LEG-EOF                 VALUE 'Y'.
+005700*
+005800 01  WS-COUNTERS.
+005900     05  WS-DISCREPANCY-COUNT
+006000                            PIC 9(07)  COMP  VALUE ZERO.
+006100*
+006200 01  WS-HEADING-1.
+006300     05  FILLER             PIC X(01)  VALUE '1'.
+006400     05  FILLER             PIC X(30)  VALUE
+006500         'PRODUCT PRICE RECONCILIATION'.
+006600     05  FILLER             PIC X(102) VALUE SPACES.
+006700*
+006800 01  WS-DETAIL-LINE.
+006900     05  FILLER             PIC X(01)  VALUE SPACES.
+007000     05  DTL-PRODUCT-ID     PIC 9(05).
+007100     05  FILLER             PIC X(02)  VALUE SPACES.
+007200     05  DTL-MESSAGE        PIC X(50).
+007300     05  FILLER             PIC X(75)  VALUE SPACES.
+007400*
+007500 01  WS-TOTAL-LINE.
+007600     05  FILLER             PIC X(01)  VALUE SPACES.
+007700     05  FILLER             PIC X(22)  VALUE
+007800         'TOTAL DISCREPANCIES: '.
+007900     05  TOT-DISCREPANCY-COUNT
+008000                            PIC ZZZ,ZZ9.
+008100     05  FILLER             PIC X(103) VALUE SPACES.
+008200*
+008300 PROCEDURE DIVISION.
+008400*
+008500 0000-MAINLINE.
+008600     PERFORM 1000-INITIALIZE
+008700         THRU 1000-INITIALIZE-EXIT.
+008800     PERFORM 2000-COMPARE-KEYS
+008900         THRU 2000-COMPARE-KEYS-EXIT
+009000         UNTIL WS-DB-EOF AND WS-LEG-EOF.
+009100     PERFORM 3000-TERMINATE
+009200         THRU 3000-TERMINATE-EXIT.
+009300     STOP RUN.
+009400*
+009500 1000-INITIALIZE.
+009600     OPEN INPUT LEGFILE.
+009700     OPEN OUTPUT PRTFILE.
+009800     WRITE PRT-RECORD FROM WS-HEADING-1
+009900         AFTER ADVANCING PAGE.
+010000     EXEC SQL
+010100         DECLARE RECNCUR CURSOR FOR
+010200         SELECT PRODUCT_ID, DESCRIPTION, PRICE
+010300         FROM PRODUCTS
+010400         ORDER BY PRODUCT_ID
+010500     END-EXEC.
+010600     EXEC SQL OPEN RECNCUR END-EXEC.
+010700     PERFORM 8000-FETCH-PRODUCT
+010800         THRU 8000-FETCH-PRODUCT-EXIT.
+010900     PERFORM 8100-READ-LEGACY
+011000         THRU 8100-READ-LEGACY-EXIT.
+011100 1000-INITIALIZE-EXIT.
+011200     EXIT.
+011300*
+011400 2000-COMPARE-KEYS.
+011500     IF WS-LEG-EOF
+011600         PERFORM 2100-PRODUCTS-ONLY
+011700             THRU 2100-PRODUCTS-ONLY-EXIT
+011800     ELSE
+011900         IF WS-DB-EOF
+012000             PERFORM 2200-LEGACY-ONLY
+012100                 THRU 2200-LEGACY-ONLY-EXIT
+012200         ELSE
+012300             IF DL-PRODUCT-ID < LEG-PRODUCT-ID
+012400                 PERFORM 2100-PRODUCTS-ONLY
+012500                     THRU 2100-PRODUCTS-ONLY-EXIT
+012600             ELSE
+012700                 IF LEG-PRODUCT-ID < DL-PRODUCT-ID
+012800                     PERFORM 2200-LEGACY-ONLY
+012900                         THRU 2200-LEGACY-ONLY-EXIT
+013000                 ELSE
+013100                     PERFORM 2300-COMPARE-MATCHED-ROW
+013200                         THRU 2300-COMPARE-MATCHED-ROW-EXIT
+013300                 END-IF
+013400             END-IF
+013500         END-IF
+013600     END-IF.
+013700 2000-COMPARE-KEYS-EXIT.
+013800     EXIT.
+013900*
+014000 2100-PRODUCTS-ONLY.
+014100     MOVE DL-PRODUCT-ID TO DTL-PRODUCT-ID.
+014200     MOVE 'IN PRODUCTS TABLE ONLY - MISSING FROM LEGACY'
+014300         TO DTL-MESSAGE.
+014400     PERFORM 9000-WRITE-DISCREPANCY
+014500         THRU 9000-WRITE-DISCREPANCY-EXIT.
+014600     PERFORM 8000-FETCH-PRODUCT
+014700         THRU 8000-FETCH-PRODUCT-EXIT.
+014800 2100-PRODUCTS-ONLY-EXIT.
+014900     EXIT.
+015000*
+015100 2200-LEGACY-ONLY.
+015200     MOVE LEG-PRODUCT-ID TO DTL-PRODUCT-ID.
+015300     MOVE 'IN LEGACY EXTRACT ONLY - MISSING FROM PRODUCTS'
+015400         TO DTL-MESSAGE.
+015500     PERFORM 9000-WRITE-DISCREPANCY
+015600         THRU 9000-WRITE-DISCREPANCY-EXIT.
+015700     PERFORM 8100-READ-LEGACY
+015800         THRU 8100-READ-LEGACY-EXIT.
+015900 2200-LEGACY-ONLY-EXIT.
+016000     EXIT.
+016100*
+016200 2300-COMPARE-MATCHED-ROW.
+016300     IF DL-DESCRIPTION NOT = LEG-DESCRIPTION
+016400         MOVE DL-PRODUCT-ID TO DTL-PRODUCT-ID
+016500         MOVE 'DESCRIPTION DIFFERS BETWEEN PRODUCTS AND LEGACY'
+016600             TO DTL-MESSAGE
+016700         PERFORM 9000-WRITE-DISCREPANCY
+016800             THRU 9000-WRITE-DISCREPANCY-EXIT
+016900     END-IF.
+017000     IF DL-PRICE NOT = LEG-PRICE
+017100         MOVE DL-PRODUCT-ID TO DTL-PRODUCT-ID
+017200         MOVE 'PRICE DIFFERS BETWEEN PRODUCTS AND LEGACY'
+017300             TO DTL-MESSAGE
+017400         PERFORM 9000-WRITE-DISCREPANCY
+017500             THRU 9000-WRITE-DISCREPANCY-EXIT
+017600     END-IF.
+017700     PERFORM 8000-FETCH-PRODUCT
+017800         THRU 8000-FETCH-PRODUCT-EXIT.
+017900     PERFORM 8100-READ-LEGACY
+018000         THRU 8100-READ-LEGACY-EXIT.
+018100 2300-COMPARE-MATCHED-ROW-EXIT.
+018200     EXIT.
+018300*
+018400 3000-TERMINATE.
+018500     EXEC SQL CLOSE RECNCUR END-EXEC.
+018600     MOVE WS-DISCREPANCY-COUNT TO TOT-DISCREPANCY-COUNT.
+018700     WRITE PRT-RECORD FROM WS-TOTAL-LINE
+018800         AFTER ADVANCING 2 LINES.
+018900     CLOSE LEGFILE.
+019000     CLOSE PRTFILE.
+019100 3000-TERMINATE-EXIT.
+019200     EXIT.
+019300*
+019400 8000-FETCH-PRODUCT.
+019500     EXEC SQL
+019600         FETCH RECNCUR
+019700         INTO :DL-PRODUCT-ID, :DL-DESCRIPTION, :DL-PRICE
+019800     END-EXEC.
+019900     IF SQLCODE = 100
+020000         MOVE 'Y' TO WS-DB-EOF-SW
+020100         MOVE 99999 TO DL-PRODUCT-ID
+020200     END-IF.
+020300 8000-FETCH-PRODUCT-EXIT.
+020400     EXIT.
+020500*
+020600 8100-READ-LEGACY.
+020700     READ LEGFILE
+020800         AT END MOVE 'Y' TO WS-LEG-EOF-SW
+020900                MOVE 99999 TO LEG-PRODUCT-ID
+021000     END-READ.
+021100 8100-READ-LEGACY-EXIT.
+021200     EXIT.
+021300*
+021400 9000-WRITE-DISCREPANCY.
+021500     ADD 1 TO WS-DISCREPANCY-COUNT.
+021600     WRITE PRT-RECORD FROM WS-DETAIL-LINE
+021700         AFTER ADVANCING 1 LINE.
+021800 9000-WRITE-DISCREPANCY-EXIT.
+021900     EXIT.
