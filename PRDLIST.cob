@@ -0,0 +1,163 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.        PRDLIST.
+000300 AUTHOR.            J R HENDERSON.
+000400 INSTALLATION.      DATA PROCESSING - PRICING SYSTEMS.
+000500 DATE-WRITTEN.      08/09/2026.
+000600 DATE-COMPILED.
+000700*
+000800*----------------------------------------------------------*
+000900* MODIFICATION HISTORY                                     *
+001000*----------------------------------------------------------*
+001100*  DATE       BY    DESCRIPTION                            *
+001200*  08/09/26   JRH   INITIAL VERSION - NIGHTLY PRODUCT       *
+001300*                   MASTER LISTING OFF THE PRODUCTS TABLE.  *
+001400*----------------------------------------------------------*
+001500*
+001600*----------------------------------------------------------*
+001700* THIS PROGRAM OPENS A CURSOR OVER THE PRODUCTS TABLE IN    *
+001800* PRODUCT_ID ORDER AND WRITES A PRINTABLE PRODUCT MASTER    *
+001900* LISTING, WITH PAGE BREAKS AND A GRAND TOTAL PRODUCT COUNT,*
+002000* FOR THE PRICING DESK'S MORNING REVIEW.                    *
+002100*----------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT PRTFILE  ASSIGN TO PRTFILE
+002900         ORGANIZATION IS SEQUENTIAL.
+003000*
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  PRTFILE
+003400     RECORDING MODE IS F.
+003500 01  PRT-RECORD             PIC X(133).
+003600*
+003700 WORKING-STORAGE SECTION.
+003750     COPY MYCOPY013.
+003800     EXEC SQL INCLUDE SQLCA END-EXEC.
+003900*
+004000 01  WS-PRODUCT-ROW.
+004100     COPY MYCOPY015.
+004200*
+004700 01  WS-COUNTERS.
+004800     05  WS-LINE-COUNT      PIC 9(02)  COMP  VALUE ZERO.
+004900     05  WS-PAGE-COUNT      PIC 9(03)  COMP  VALUE ZERO.
+005000     05  WS-PRODUCT-COUNT   PIC 9(07)  COMP  VALUE ZERO.
+005100*
+005200 01  WS-CONSTANTS.
+005300     05  WS-MAX-LINES       PIC 9(02)  COMP  VALUE 55.
+005400*
+005500 01  WS-HEADING-1.
+005600     05  FILLER             PIC X(01)  VALUE '1'.
+005700     05  FILLER             PIC X(22)  VALUE
+005800         'PRODUCT MASTER LISTING'.
+005900     05  FILLER             PIC X(08)  VALUE SPACES.
+006000     05  FILLER             PIC X(05)  VALUE 'PAGE '.
+006100     05  HDG1-PAGE-NO       PIC ZZZ9.
+006200     05  FILLER             PIC X(93)  VALUE SPACES.
+006300*
+006400 01  WS-HEADING-2.
+006500     05  FILLER             PIC X(01)  VALUE SPACES.
+006600     05  FILLER             PIC X(12)  VALUE 'PRODUCT ID'.
+006700     05  FILLER             PIC X(42)  VALUE 'DESCRIPTION'.
+006800     05  FILLER             PIC X(10)  VALUE 'PRICE'.
+006900     05  FILLER             PIC X(68)  VALUE SPACES.
+007000*
+007100 01  WS-DETAIL-LINE.
+007200     05  FILLER             PIC X(01)  VALUE SPACES.
+007300     05  DTL-PRODUCT-ID     PIC 9(05).
+007400     05  FILLER             PIC X(07)  VALUE SPACES.
+007500     05  DTL-DESCRIPTION    PIC X(40).
+007600     05  FILLER             PIC X(02)  VALUE SPACES.
+007700     05  DTL-PRICE          PIC ZZ,ZZ9.99.
+007800     05  FILLER             PIC X(69)  VALUE SPACES.
+007900*
+008000 01  WS-TOTAL-LINE.
+008100     05  FILLER             PIC X(01)  VALUE SPACES.
+008200     05  FILLER             PIC X(21)  VALUE
+008300         'TOTAL PRODUCTS LISTED'.
+008400     05  FILLER             PIC X(03)  VALUE SPACES.
+008500     05  TOT-PRODUCT-COUNT  PIC ZZZ,ZZ9.
+008600     05  FILLER             PIC X(101) VALUE SPACES.
+008700*
+008800 PROCEDURE DIVISION.
+008900*
+009000 0000-MAINLINE.
+009100     PERFORM 1000-INITIALIZE
+009200         THRU 1000-INITIALIZE-EXIT.
+009300     PERFORM 2000-PROCESS-PRODUCT
+009400         THRU 2000-PROCESS-PRODUCT-EXIT
+009500         UNTIL WS-EOF.
+009600     PERFORM 3000-TERMINATE
+009700         THRU 3000-TERMINATE-EXIT.
+009800     STOP RUN.
+009900*
+010000 1000-INITIALIZE.
+010100     OPEN OUTPUT PRTFILE.
+010200     EXEC SQL
+010300         DECLARE PRODCUR CURSOR FOR
+010400         SELECT PRODUCT_ID, DESCRIPTION, PRICE
+010500         FROM PRODUCTS
+010600         ORDER BY PRODUCT_ID
+010700     END-EXEC.
+010800     EXEC SQL
+010900         OPEN PRODCUR
+011000     END-EXEC.
+011100     PERFORM 8100-WRITE-HEADINGS
+011200         THRU 8100-WRITE-HEADINGS-EXIT.
+011300     PERFORM 8000-FETCH-PRODUCT
+011400         THRU 8000-FETCH-PRODUCT-EXIT.
+011500 1000-INITIALIZE-EXIT.
+011600     EXIT.
+011700*
+011800 2000-PROCESS-PRODUCT.
+011900     ADD 1 TO WS-PRODUCT-COUNT.
+012000     IF WS-LINE-COUNT NOT LESS THAN WS-MAX-LINES
+012100         PERFORM 8100-WRITE-HEADINGS
+012200             THRU 8100-WRITE-HEADINGS-EXIT
+012300     END-IF.
+012400     MOVE DL-PRODUCT-ID  TO DTL-PRODUCT-ID.
+012500     MOVE DL-DESCRIPTION TO DTL-DESCRIPTION.
+012600     MOVE DL-PRICE       TO DTL-PRICE.
+012700     WRITE PRT-RECORD    FROM WS-DETAIL-LINE
+012800         AFTER ADVANCING 1 LINE.
+012900     ADD 1 TO WS-LINE-COUNT.
+013000     PERFORM 8000-FETCH-PRODUCT
+013100         THRU 8000-FETCH-PRODUCT-EXIT.
+013200 2000-PROCESS-PRODUCT-EXIT.
+013300     EXIT.
+013400*
+013500 3000-TERMINATE.
+013600     EXEC SQL
+013700         CLOSE PRODCUR
+013800     END-EXEC.
+013900     MOVE WS-PRODUCT-COUNT TO TOT-PRODUCT-COUNT.
+014000     WRITE PRT-RECORD FROM WS-TOTAL-LINE
+014100         AFTER ADVANCING 2 LINES.
+014200     CLOSE PRTFILE.
+014300 3000-TERMINATE-EXIT.
+014400     EXIT.
+014500*
+014600 8000-FETCH-PRODUCT.
+014700     EXEC SQL
+014800         FETCH PRODCUR
+014900         INTO :DL-PRODUCT-ID, :DL-DESCRIPTION, :DL-PRICE
+015000     END-EXEC.
+015100     IF SQLCODE = 100
+015200         MOVE 'Y' TO WS-EOF-SW
+015300     END-IF.
+015400 8000-FETCH-PRODUCT-EXIT.
+015500     EXIT.
+015600*
+015700 8100-WRITE-HEADINGS.
+015800     ADD 1 TO WS-PAGE-COUNT.
+015900     MOVE WS-PAGE-COUNT TO HDG1-PAGE-NO.
+016000     WRITE PRT-RECORD FROM WS-HEADING-1
+016100         AFTER ADVANCING PAGE.
+016200     WRITE PRT-RECORD FROM WS-HEADING-2
+016300         AFTER ADVANCING 2 LINES.
+016400     MOVE ZERO TO WS-LINE-COUNT.
+016500 8100-WRITE-HEADINGS-EXIT.
+016600     EXIT.
