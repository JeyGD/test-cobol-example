@@ -0,0 +1,8 @@
+000100*
+000200*    RESTART CONTROL CARD READ BY THE RESTARTABLE BATCH JOBS.
+000300*    A SINGLE 'Y'/'N' TELLS THE PROGRAM WHETHER THIS RUN IS A
+000400*    RESTART FROM THE LAST CHECKPOINT OR A FRESH RUN.
+000500*
+000600 05  CTL-RESTART-SW         PIC X(01).
+000700     88  CTL-IS-RESTART             VALUE 'Y'.
+000800     88  CTL-IS-FRESH-RUN           VALUE 'N'.
