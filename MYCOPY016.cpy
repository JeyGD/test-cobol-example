@@ -0,0 +1,19 @@
+000100*
+000200*    DFHCOMMAREA LAYOUT FOR THE PRODUCT BROWSE TRANSACTION
+000300*    (PRDBRWS).  THE CALLER SUPPLIES A DESCRIPTION SEARCH
+000400*    MASK AND A DIRECTION; THE PROGRAM RETURNS ONE PAGE OF
+000500*    MATCHING ROWS AND THE FIRST/LAST PRODUCT_ID ON THE PAGE
+000600*    SO THE NEXT PSEUDO-CONVERSATIONAL CALL CAN PAGE ON FROM
+000700*    WHERE THIS ONE LEFT OFF.
+000800*
+000900 05  CA-DESC-FILTER         PIC X(40).
+001000 05  CA-DIRECTION           PIC X(01).
+001100     88  CA-DIR-FORWARD             VALUE 'F'.
+001200     88  CA-DIR-BACKWARD            VALUE 'B'.
+001300 05  CA-FIRST-ID-ON-PAGE    PIC 9(05).
+001400 05  CA-LAST-ID-ON-PAGE     PIC 9(05).
+001500 05  CA-ROW-COUNT           PIC 9(02).
+001600 05  CA-BROWSE-ROW          OCCURS 10 TIMES.
+001700     10  CA-BR-PRODUCT-ID       PIC 9(05).
+001800     10  CA-BR-DESCRIPTION      PIC X(40).
+001900     10  CA-BR-PRICE            PIC 9(05)V99.
