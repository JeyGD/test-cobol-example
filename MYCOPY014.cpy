@@ -0,0 +1,25 @@
+000100*
+000200*    DFHCOMMAREA LAYOUT FOR THE PRODUCT INQUIRY/MAINTENANCE
+000300*    FAMILY OF TRANSACTIONS.  CALLERS SUPPLY CA-PRODUCT-ID ON
+000400*    THE INITIAL CALL; THE PROGRAM RETURNS CA-DESCRIPTION AND
+000500*    CA-PRICE (AND CA-RETURN-CODE) ON RETURN.  THE CA-OLD- FIELDS
+000550*    ARE USED BY THE MAINTENANCE TRANSACTION (PRDUPDT) TO GUARD ITS
+000560*    UPDATE AGAINST A ROW CHANGED SINCE THE READ.  CA-PRICE-LIST-CODE
+000570*    IS AN OPTIONAL INPUT SELECTING A WHOLESALE/RETAIL/PROMOTIONAL
+000580*    PRICE FROM PRODUCT_PRICE_LIST INSTEAD OF THE PRODUCTS TABLE'S
+000590*    STANDARD PRICE; SPACES MEANS THE STANDARD PRICE.
+000600*
+000700 05  CA-PRODUCT-ID          PIC 9(05).
+000800 05  CA-DESCRIPTION         PIC X(40).
+000900 05  CA-PRICE               PIC 9(05)V99.
+001000 05  CA-RETURN-CODE         PIC X(01).
+001100     88  CA-OK                      VALUE '0'.
+001200     88  CA-NOTFOUND                VALUE '1'.
+001210     88  CA-UPDATE-CONFLICT         VALUE '2'.
+001250 05  CA-OLD-DESCRIPTION     PIC X(40).
+001260 05  CA-OLD-PRICE           PIC 9(05)V99.
+001270 05  CA-PRICE-LIST-CODE     PIC X(04).
+001280     88  CA-PRICE-LIST-DEFAULT     VALUE SPACES.
+001290     88  CA-PRICE-LIST-WHOLESALE   VALUE 'WHSL'.
+001300     88  CA-PRICE-LIST-RETAIL      VALUE 'RTL '.
+001310     88  CA-PRICE-LIST-PROMO       VALUE 'PROM'.
