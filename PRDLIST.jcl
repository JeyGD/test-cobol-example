@@ -0,0 +1,18 @@
+//PRDLIST  JOB  (ACCTNO),'PRODUCT LISTING',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* NIGHTLY PRODUCT MASTER LISTING - RUNS PRDLIST AGAINST THE    *
+//* PRODUCTS TABLE AND PRODUCES THE MORNING PRICING DESK REPORT. *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=PROD.DB2.RUNLIB.LOAD,DISP=SHR
+//         DD   DSN=PROD.APPL.LOADLIB,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(PRDLIST) PLAN(PRDLIST) LIB('PROD.APPL.LOADLIB')
+  END
+/*
+//PRTFILE  DD   SYSOUT=*,
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=1330)
+//*
